@@ -0,0 +1,99 @@
+//VARJOB   JOB (HR20),'D LEHMANN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//*  JOB        : VARJOB                                        *
+//*  PROGRAM    : VARIABLES                                      *
+//*  PURPOSE    : COMPILE/LINK AND EXECUTE THE NIGHTLY EMPLOYEE   *
+//*               MASTER READER.  SCHEDULED IN THE OVERNIGHT      *
+//*               BATCH WINDOW.                                   *
+//*                                                                *
+//*  MODIFICATION HISTORY                                         *
+//*  ----------------------------------------------------------    *
+//*  DATE       INIT  DESCRIPTION                                  *
+//*  ---------- ----  --------------------------------------       *
+//*  2026-08-09 DWL   ORIGINAL VERSION.                             *
+//*  2026-08-09 DWL   ADDED AUDITLG DD FOR THE PER-RUN AUDIT TRAIL.  *
+//*  2026-08-09 DWL   ADDED CHKPT DD FOR CHECKPOINT/RESTART.  TO     *
+//*                   RESTART FROM THE LAST CHECKPOINT, UNCOMMENT    *
+//*                   THE RESTPARM DD BELOW AND RESUBMIT.            *
+//*  2026-08-09 DWL   ADDED SUMRPT DD FOR THE GENDER-CODE SUMMARY    *
+//*                   REPORT.                                        *
+//*  2026-08-09 DWL   ADDED RECONLNK/RECON STEPS TO RECONCILE THE    *
+//*                   HR-FEED FILE AGAINST EMPLOYEE-MASTER BEFORE     *
+//*                   THE MAIN RUN.  REVIEW RECONRPT AND CLEAR ANY    *
+//*                   DISCREPANCIES BEFORE LETTING GO PROCEED.        *
+//*  2026-08-09 DWL   CORRECTED OUTMSTR LRECL TO 45 TO MATCH THE       *
+//*                   OUTPUT-MASTER RECORD LAYOUT IN VARIABLES.        *
+//*  2026-08-09 DWL   CHANGED CHKPT TO DISP=(MOD,CATLG,CATLG) SO THE   *
+//*                   FIRST-EVER RUN CREATES THE DATASET INSTEAD OF    *
+//*                   REQUIRING DISP=OLD TO FIND ONE ALREADY THERE.    *
+//*                   CHANGED THE ABEND DISPOSITION ON OUTMSTR AND     *
+//*                   AUDITLG FROM DELETE TO CATLG SO A RESTART RUN'S  *
+//*                   OPEN EXTEND HAS A DATASET LEFT TO APPEND TO.     *
+//*  2026-08-09 DWL   CHANGED OUTMSTR TO DISP=(MOD,CATLG,CATLG) - NEW   *
+//*                   FAILED JCL ALLOCATION ON THE SECOND AND EVERY     *
+//*                   LATER NIGHTLY RUN SINCE THE DATASET WAS ALREADY   *
+//*                   CATALOGED FROM THE FIRST.  ADDED RECONLNK.LKED    *
+//*                   TO GO'S COND SO A FAILED EMPRECON COMPILE/LINK    *
+//*                   (WHICH SKIPS RECON ENTIRELY) STILL STOPS GO.      *
+//*                   ADDED GENVLNK STEP TO COMPILE/LINK GENVAL INTO    *
+//*                   HR20.LOADLIB - VARIABLES CALLS IT DYNAMICALLY     *
+//*                   AND GO'S STEPLIB NEEDS IT THERE TO RESOLVE.       *
+//*-------------------------------------------------------------*
+//RECONLNK EXEC PROC=IGYWCL,
+//             PARM.COBOL='LIB,APOST'
+//COBOL.SYSIN   DD DSN=HR20.SOURCE.COBOL(EMPRECON),DISP=SHR
+//COBOL.SYSLIB  DD DSN=HR20.SOURCE.COPYLIB,DISP=SHR
+//LKED.SYSLMOD  DD DSN=HR20.LOADLIB(EMPRECON),DISP=SHR
+//*-------------------------------------------------------------*
+//*  RECONCILE THE HR-FEED FILE AGAINST EMPLOYEE-MASTER.  THIS RUNS  *
+//*  AHEAD OF THE MAIN STEP SO DISCREPANCIES CAN BE CLEARED BEFORE    *
+//*  THE NIGHTLY PROCESSING RUN.                                      *
+//*-------------------------------------------------------------*
+//RECON    EXEC PGM=EMPRECON,COND=(4,LT,RECONLNK.LKED)
+//STEPLIB  DD DSN=HR20.LOADLIB,DISP=SHR
+//EMPMSTR  DD DSN=HR20.DAILY.EMPMSTR,DISP=SHR
+//HRFEED   DD DSN=HR20.DAILY.HRFEED,DISP=SHR
+//RECONRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*-------------------------------------------------------------*
+//GENVLNK  EXEC PROC=IGYWCL,
+//             PARM.COBOL='LIB,APOST'
+//COBOL.SYSIN   DD DSN=HR20.SOURCE.COBOL(GENVAL),DISP=SHR
+//COBOL.SYSLIB  DD DSN=HR20.SOURCE.COPYLIB,DISP=SHR
+//LKED.SYSLMOD  DD DSN=HR20.LOADLIB(GENVAL),DISP=SHR
+//*-------------------------------------------------------------*
+//*  GENVAL IS THE SHARED GENDER-CODE EDIT SUBPROGRAM - BOTH      *
+//*  THIS BATCH JOB AND THE EMPMAINT ONLINE TRANSACTION CALL IT,   *
+//*  SO IT IS COMPILED/LINKED HERE INTO HR20.LOADLIB, THE SAME     *
+//*  LIBRARY GO'S STEPLIB SEARCHES FOR THE DYNAMIC CALL.           *
+//*-------------------------------------------------------------*
+//COMPLNK  EXEC PROC=IGYWCL,
+//             PARM.COBOL='LIB,APOST'
+//COBOL.SYSIN   DD DSN=HR20.SOURCE.COBOL(VARIABLES),DISP=SHR
+//COBOL.SYSLIB  DD DSN=HR20.SOURCE.COPYLIB,DISP=SHR
+//LKED.SYSLMOD  DD DSN=HR20.LOADLIB(VARIABLES),DISP=SHR
+//*-------------------------------------------------------------*
+//*  EXECUTE STEP                                                  *
+//*-------------------------------------------------------------*
+//GO       EXEC PGM=VARIABLES,COND=((4,LT,RECONLNK.LKED),              X
+//             (4,LT,RECON),(4,LT,GENVLNK.LKED),(4,LT,COMPLNK.LKED))
+//STEPLIB  DD DSN=HR20.LOADLIB,DISP=SHR
+//EMPMSTR  DD DSN=HR20.DAILY.EMPMSTR,DISP=SHR
+//EXCPRPT  DD SYSOUT=*
+//OUTMSTR  DD DSN=HR20.DAILY.OUTMSTR,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//AUDITLG  DD DSN=HR20.AUDIT.AUDITLG(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(25,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPT    DD DSN=HR20.DAILY.CHKPT,DISP=(MOD,CATLG,CATLG)
+//*RESTPARM DD *
+//*RESTART
+//*/*
+//SUMRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
