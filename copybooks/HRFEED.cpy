@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*                                                                 *
+000300*    COPYBOOK    :  HRFEED                                       *
+000400*    DESCRIPTION :  RECORD LAYOUT FOR THE DAILY HR-FEED FILE.     *
+000500*                   HR SUPPLIES ONE RECORD PER ACTIVE EMPLOYEE,   *
+000600*                   SORTED ASCENDING BY EMPLOYEE ID, FOR          *
+000700*                   RECONCILIATION AGAINST EMPLOYEE-MASTER        *
+000800*                   BEFORE THE NIGHTLY VARIABLES RUN.             *
+000900*    AUTHOR      :  D. LEHMANN - DATA CENTER APPLICATIONS         *
+001000*                                                                 *
+001100*    MODIFICATION HISTORY                                        *
+001200*    ----------------------------------------------------------  *
+001300*    DATE       INIT  DESCRIPTION                                 *
+001400*    ---------- ----  --------------------------------------      *
+001500*    2026-08-09 DWL   ORIGINAL COPYBOOK.                           *
+001600*                                                                 *
+001700******************************************************************
+001800 01  HR-FEED-RECORD.
+001900     05  HR-EMPLOYEE-ID              PIC X(06).
+002000     05  HR-GENDER                   PIC 9(01).
+002100     05  HR-NAM.
+002200         10  HR-FIRST-NAME           PIC X(15).
+002300         10  HR-LAST-NAME            PIC X(15).
+002400     05  FILLER                      PIC X(08).
