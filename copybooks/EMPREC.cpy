@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*                                                                 *
+000300*    COPYBOOK    :  EMPREC                                       *
+000400*    DESCRIPTION :  EMPLOYEE MASTER RECORD LAYOUT.  SHARED BY    *
+000500*                   ALL BATCH AND ONLINE PROGRAMS THAT READ OR    *
+000600*                   WRITE THE EMPLOYEE-MASTER FILE.               *
+000700*    AUTHOR      :  D. LEHMANN - DATA CENTER APPLICATIONS         *
+000800*                                                                 *
+000900*    MODIFICATION HISTORY                                        *
+001000*    ----------------------------------------------------------  *
+001100*    DATE       INIT  DESCRIPTION                                 *
+001200*    ---------- ----  --------------------------------------      *
+001300*    2026-08-09 DWL   ORIGINAL COPYBOOK - REPLACES WORKING-        *
+001400*                     STORAGE VALUE CLAUSES IN VARIABLES.          *
+001500*    2026-08-09 DWL   SPLIT EMP-NAM INTO FIRST/LAST SUBFIELDS.     *
+001600*                                                                 *
+001700******************************************************************
+001800 01  EMP-MASTER-RECORD.
+001900     05  EMP-EMPLOYEE-ID             PIC X(06).
+002000     05  EMP-GENDER                  PIC 9(01).
+002100         88  EMP-GENDER-MALE             VALUE 1.
+002200         88  EMP-GENDER-FEMALE           VALUE 2.
+002300         88  EMP-GENDER-NON-BINARY       VALUE 3.
+002400         88  EMP-GENDER-UNDISCLOSED      VALUE 4.
+002500         88  EMP-GENDER-VALID            VALUE 1 THRU 4.
+002600     05  EMP-NAM.
+002700         10  EMP-FIRST-NAME          PIC X(15).
+002800         10  EMP-LAST-NAME           PIC X(15).
+002900     05  FILLER                      PIC X(08).
