@@ -0,0 +1,64 @@
+000010******************************************************************
+000020*                                                                 *
+000030*    COPYBOOK    :  EMPMAINT                                     *
+000040*    DESCRIPTION :  SYMBOLIC MAP FOR MAPSET EMPMAINT, MAP EMPM1.  *
+000050*                   GENERATED BY THE BMS ASSEMBLY OF               *
+000060*                   BMS/EMPMAINT.BMS - DO NOT HAND-MAINTAIN THE    *
+000070*                   FIELD LAYOUT, REASSEMBLE THE MAP INSTEAD.      *
+000080*    AUTHOR      :  D. LEHMANN - DATA CENTER APPLICATIONS         *
+000090*                                                                 *
+000100*    MODIFICATION HISTORY                                        *
+000110*    ----------------------------------------------------------  *
+000120*    DATE       INIT  DESCRIPTION                                 *
+000130*    ---------- ----  --------------------------------------      *
+000140*    2026-08-09 DWL   ORIGINAL MAP.                                *
+000150*    2026-08-09 DWL   CORRECTED EMPM1O FILLER WIDTHS - EACH MUST   *
+000160*                     SKIP THE FULL 4-BYTE L/F/A PREFIX OF THE    *
+000170*                     FIELD IT PRECEDES, NOT JUST A 3-BYTE GAP,   *
+000180*                     OR EVERY OUTPUT FIELD LANDS OFF BY 4 BYTES. *
+000185*    2026-08-09 DWL   CHANGED EMPIDI TO PIC 9(06) TO MATCH THE     *
+000187*                     PICIN='9(06)' ON THE EMPID FIELD IN THE BMS  *
+000189*                     SOURCE - A NUMERIC PICIN GENERATES A NUMERIC *
+000191*                     SYMBOLIC FIELD, NOT AN ALPHANUMERIC ONE.     *
+000193*                                                                 *
+000200******************************************************************
+000210 01  EMPM1I.
+000220     02  FILLER                      PIC X(12).
+000230     02  EMPIDL                      PIC S9(4) COMP.
+000240     02  EMPIDF                      PIC X.
+000250     02  FILLER REDEFINES EMPIDF     PIC X.
+000260     02  EMPIDA                      PIC X.
+000270     02  EMPIDI                      PIC 9(06).
+000280     02  FNAMEL                      PIC S9(4) COMP.
+000290     02  FNAMEF                      PIC X.
+000300     02  FILLER REDEFINES FNAMEF     PIC X.
+000310     02  FNAMEA                      PIC X.
+000320     02  FNAMEI                      PIC X(15).
+000330     02  LNAMEL                      PIC S9(4) COMP.
+000340     02  LNAMEF                      PIC X.
+000350     02  FILLER REDEFINES LNAMEF     PIC X.
+000360     02  LNAMEA                      PIC X.
+000370     02  LNAMEI                      PIC X(15).
+000380     02  GENDL                       PIC S9(4) COMP.
+000390     02  GENDF                       PIC X.
+000400     02  FILLER REDEFINES GENDF      PIC X.
+000410     02  GENDA                       PIC X.
+000420     02  GENDI                       PIC X(01).
+000430     02  MSGL                        PIC S9(4) COMP.
+000440     02  MSGF                        PIC X.
+000450     02  FILLER REDEFINES MSGF       PIC X.
+000460     02  MSGA                        PIC X.
+000470     02  MSGI                        PIC X(79).
+000480
+000490 01  EMPM1O REDEFINES EMPM1I.
+000500     02  FILLER                      PIC X(12).
+000510     02  FILLER                      PIC X(04).
+000520     02  EMPIDO                      PIC X(06).
+000530     02  FILLER                      PIC X(04).
+000540     02  FNAMEO                      PIC X(15).
+000550     02  FILLER                      PIC X(04).
+000560     02  LNAMEO                      PIC X(15).
+000570     02  FILLER                      PIC X(04).
+000580     02  GENDO                       PIC X(01).
+000590     02  FILLER                      PIC X(04).
+000600     02  MSGO                        PIC X(79).
