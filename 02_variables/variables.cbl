@@ -1,14 +1,580 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VARIABLES.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 GENDER PIC 9(1) VALUE 1.
-           01 NAM PIC X(30) VALUE 'Christian'.
-      
-       PROCEDURE DIVISION.
-           DISPLAY 'GENDER: ' GENDER.
-           DISPLAY 'NAME:   ' NAM.
-       STOP RUN.
-
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. VARIABLES.
+000030 AUTHOR. D. LEHMANN.
+000040 INSTALLATION. DATA CENTER APPLICATIONS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*                                                                 *
+000090*    PROGRAM     :  VARIABLES                                   *
+000100*    DESCRIPTION :  NIGHTLY BATCH READER FOR THE EMPLOYEE-       *
+000110*                   MASTER FILE.  READS EVERY EMPLOYEE RECORD     *
+000120*                   ON FILE AND DISPLAYS GENDER AND NAME.         *
+000130*                                                                 *
+000140*    MODIFICATION HISTORY                                        *
+000150*    ----------------------------------------------------------  *
+000160*    DATE       INIT  DESCRIPTION                                 *
+000170*    ---------- ----  --------------------------------------      *
+000180*    2026-08-09 DWL   ORIGINAL VERSION - REPLACED HARDCODED       *
+000190*                     WORKING-STORAGE VALUE CLAUSES WITH A        *
+000200*                     READ OF THE EMPLOYEE-MASTER FILE VIA A      *
+000210*                     READ-UNTIL-END PARAGRAPH.                   *
+000220*    2026-08-09 DWL   ADDED GENDER CODE VALIDATION AGAINST THE     *
+000230*                     APPROVED CODE LIST, WITH FAILING RECORDS     *
+000240*                     WRITTEN TO A NEW EXCEPTION-REPORT FILE.      *
+000250*    2026-08-09 DWL   ADDED A NAME-FORMAT PRINT ROUTINE THAT       *
+000260*                     DISPLAYS "LAST-NAME, FIRST-NAME" USING THE   *
+000270*                     EMP-FIRST-NAME/EMP-LAST-NAME SUBFIELDS.      *
+000280*    2026-08-09 DWL   ADDED OUTPUT-MASTER SO THE PAYROLL EXTRACT   *
+000290*                     JOB HAS A SEQUENTIAL FILE OF VALIDATED       *
+000300*                     EMPLOYEE DATA TO CONSUME DOWNSTREAM.         *
+000310*    2026-08-09 DWL   ADDED A WRITE-AUDIT-LOG PARAGRAPH THAT       *
+000320*                     APPENDS ONE LINE PER EMPLOYEE TO AN          *
+000330*                     AUDIT-TRAIL FILE FOR AUDITORS.               *
+000340*    2026-08-09 DWL   ADDED CHECKPOINT/RESTART SUPPORT.  THE       *
+000350*                     MAIN LOOP WRITES THE LAST EMPLOYEE ID        *
+000360*                     PROCESSED TO A CHECKPOINT FILE EVERY         *
+000370*                     HR20-CHECKPOINT-INTERVAL RECORDS.  AN        *
+000380*                     OPTIONAL RESTART-PARM CARD TURNS ON          *
+000390*                     RESTART MODE, WHICH STARTS THE FILE JUST     *
+000400*                     PAST THE LAST CHECKPOINTED ID.               *
+000410*    2026-08-09 DWL   ADDED A GENDER-CODE DEMOGRAPHIC SUMMARY      *
+000420*                     REPORT PRINTED AT END-OF-JOB.                *
+000430*    2026-08-09 DWL   FACTORED THE GENDER CODE EDIT CHECK OUT      *
+000440*                     INTO THE GENVAL SUBPROGRAM SO THE ONLINE     *
+000450*                     EMPMAINT TRANSACTION APPLIES THE SAME        *
+000460*                     APPROVED CODE LIST AS THIS BATCH JOB.        *
+000470*    2026-08-09 DWL   LABELED THE GENDER-CODE SUMMARY REPORT AS     *
+000480*                     PARTIAL WHEN HR20-RESTART-MODE IS ON - THE    *
+000490*                     COUNTS ONLY COVER RECORDS READ SINCE THE      *
+000500*                     CHECKPOINT, NOT THE WHOLE FILE.                *
+000510*    2026-08-09 DWL   1200-READ-CHECKPOINT NOW READS TO END OF       *
+000520*                     CHECKPOINT-FILE AND KEEPS THE LAST RECORD      *
+000530*                     INSTEAD OF THE FIRST - CHKPT IS OPENED         *
+000540*                     EXTEND ACROSS RUNS SO EVERY INTERVAL'S         *
+000550*                     WRITE APPENDS, LEAVING OLDER CHECKPOINTS       *
+000560*                     AHEAD OF THE MOST RECENT ONE IN THE FILE.      *
+000570*    2026-08-09 DWL   3000-PROCESS-EMPLOYEE-RECORD NO LONGER         *
+000580*                     WRITES A RECORD THAT FAILED GENDER            *
+000590*                     VALIDATION TO OUTPUT-MASTER - ONLY VALID       *
+000600*                     RECORDS SHOULD REACH THE PAYROLL EXTRACT.      *
+000610*                                                                 *
+000620******************************************************************
+000630 ENVIRONMENT DIVISION.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT EMPLOYEE-MASTER
+000670         ASSIGN TO "EMPMSTR"
+000680         ORGANIZATION IS INDEXED
+000690         ACCESS MODE IS SEQUENTIAL
+000700         RECORD KEY IS EMP-EMPLOYEE-ID
+000710         FILE STATUS IS HR20-EMPMSTR-STATUS.
+000720
+000730     SELECT EXCEPTION-REPORT
+000740         ASSIGN TO "EXCPRPT"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS HR20-EXCPRPT-STATUS.
+000770
+000780     SELECT OUTPUT-MASTER
+000790         ASSIGN TO "OUTMSTR"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS HR20-OUTMSTR-STATUS.
+000820
+000830     SELECT AUDIT-TRAIL
+000840         ASSIGN TO "AUDITLG"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS HR20-AUDITLG-STATUS.
+000870
+000880     SELECT OPTIONAL CHECKPOINT-FILE
+000890         ASSIGN TO "CHKPT"
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS HR20-CHKPT-STATUS.
+000920
+000930     SELECT OPTIONAL RESTART-PARM
+000940         ASSIGN TO "RESTPARM"
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS HR20-RESTPARM-STATUS.
+000970
+000980     SELECT SUMMARY-REPORT
+000990         ASSIGN TO "SUMRPT"
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001010         FILE STATUS IS HR20-SUMRPT-STATUS.
+001020
+001030 DATA DIVISION.
+001040 FILE SECTION.
+001050 FD  EMPLOYEE-MASTER.
+001060     COPY EMPREC.
+001070
+001080 FD  EXCEPTION-REPORT.
+001090 01  EXCPRPT-RECORD                  PIC X(80).
+001100
+001110 FD  OUTPUT-MASTER.
+001120 01  OUTMSTR-RECORD                  PIC X(45).
+001130
+001140 FD  AUDIT-TRAIL.
+001150 01  AUDITLG-RECORD                  PIC X(80).
+001160
+001170 FD  CHECKPOINT-FILE.
+001180 01  CHKPT-RECORD                    PIC X(06).
+001190
+001200 FD  RESTART-PARM.
+001210 01  RESTPARM-RECORD                 PIC X(08).
+001220
+001230 FD  SUMMARY-REPORT.
+001240 01  SUMRPT-RECORD                   PIC X(80).
+001250
+001260 WORKING-STORAGE SECTION.
+001270******************************************************************
+001280*    PROGRAM SWITCHES AND COUNTERS.                               *
+001290******************************************************************
+001300 01  HR20-SWITCHES.
+001310     05  HR20-EOF-SWITCH             PIC X(01) VALUE 'N'.
+001320         88  HR20-EOF                    VALUE 'Y'.
+001330     05  HR20-VALID-SWITCH           PIC X(01) VALUE 'Y'.
+001340         88  HR20-GENDER-OK              VALUE 'Y'.
+001350     05  HR20-RESTART-SWITCH         PIC X(01) VALUE 'N'.
+001360         88  HR20-RESTART-MODE           VALUE 'Y'.
+001370     05  HR20-CHKPT-EOF-SWITCH       PIC X(01) VALUE 'N'.
+001380         88  HR20-CHKPT-EOF              VALUE 'Y'.
+001390
+001400 01  HR20-COUNTERS.
+001410     05  HR20-RECORDS-READ           PIC 9(07) COMP VALUE ZERO.
+001420     05  HR20-EXCEPTION-COUNT        PIC 9(07) COMP VALUE ZERO.
+001430     05  HR20-CHECKPOINT-INTERVAL    PIC 9(07) COMP VALUE 100.
+001440     05  HR20-CHECKPOINT-QUOTIENT    PIC 9(07) COMP.
+001450     05  HR20-CHECKPOINT-REMAINDER   PIC 9(07) COMP.
+001460
+001470 01  HR20-CHECKPOINT-ID              PIC X(06) VALUE SPACES.
+001480
+001490 01  HR20-SUB                        PIC 9(02) COMP VALUE ZERO.
+001500
+001510******************************************************************
+001520*    GENDER-CODE DEMOGRAPHIC SUMMARY TABLE AND LABELS.            *
+001530******************************************************************
+001540 01  HR20-GENDER-COUNTERS.
+001550     05  HR20-GENDER-COUNT OCCURS 4 TIMES
+001560                          PIC 9(07) COMP VALUE ZERO.
+001570
+001580 01  HR20-GENDER-LABELS-LIT.
+001590     05  FILLER                      PIC X(11) VALUE 'MALE'.
+001600     05  FILLER                      PIC X(11) VALUE 'FEMALE'.
+001610     05  FILLER                      PIC X(11) VALUE 'NON-BINARY'.
+001620     05  FILLER                      PIC X(11) VALUE 'UNDISCLOSED'.
+001630 01  HR20-GENDER-LABELS REDEFINES HR20-GENDER-LABELS-LIT.
+001640     05  HR20-GENDER-LABEL OCCURS 4 TIMES PIC X(11).
+001650
+001660 01  HR20-PERCENT                    PIC 9(03)V9(02).
+001670
+001680 01  HR20-PRINT-FIELDS.
+001690     05  HR20-PRINT-SUB              PIC 9(02).
+001700     05  HR20-PRINT-COUNT            PIC 9(07).
+001710 01  HR20-FILE-STATUSES.
+001720     05  HR20-EMPMSTR-STATUS         PIC X(02).
+001730     05  HR20-EXCPRPT-STATUS         PIC X(02).
+001740     05  HR20-OUTMSTR-STATUS         PIC X(02).
+001750     05  HR20-AUDITLG-STATUS         PIC X(02).
+001760     05  HR20-CHKPT-STATUS           PIC X(02).
+001770     05  HR20-RESTPARM-STATUS        PIC X(02).
+001780     05  HR20-SUMRPT-STATUS          PIC X(02).
+001790
+001800 01  HR20-NAME-FORMAT-LINE           PIC X(40).
+001810
+001820 01  HR20-DATE-TIME-FIELDS.
+001830     05  HR20-RUN-DATE               PIC 9(08).
+001840     05  HR20-RUN-TIME               PIC 9(06).
+001850
+001860 PROCEDURE DIVISION.
+001870******************************************************************
+001880*    0000-MAINLINE                                                *
+001890******************************************************************
+001900 0000-MAINLINE.
+001910     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001920     PERFORM 2000-READ-UNTIL-END THRU 2000-READ-UNTIL-END-EXIT
+001930         UNTIL HR20-EOF-SWITCH = 'Y'.
+001940     PERFORM 7000-PRINT-SUMMARY-REPORT
+001950         THRU 7000-PRINT-SUMMARY-REPORT-EXIT.
+001960     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+001970     STOP RUN.
+001980
+001990******************************************************************
+002000*    1000-INITIALIZE - OPEN FILES FOR THE RUN.                    *
+002010******************************************************************
+002020 1000-INITIALIZE.
+002030     OPEN INPUT EMPLOYEE-MASTER.
+002040     IF HR20-EMPMSTR-STATUS NOT = '00'
+002050         DISPLAY 'VARIABLES: UNABLE TO OPEN EMPLOYEE-MASTER, '
+002060             'STATUS=' HR20-EMPMSTR-STATUS
+002070         GO TO 1000-INITIALIZE-ABEND
+002080     END-IF.
+002090     ACCEPT HR20-RUN-DATE FROM DATE YYYYMMDD.
+002100     ACCEPT HR20-RUN-TIME FROM TIME.
+002110     PERFORM 1100-CHECK-RESTART-MODE
+002120         THRU 1100-CHECK-RESTART-MODE-EXIT.
+002130******************************************************************
+002140*    THE OUTPUT FILES MUST NOT BE OPENED OUTPUT (WHICH TRUNCATES  *
+002150*    ANY EXISTING CONTENT) WHEN THIS IS A RESTART RUN, OR THE     *
+002160*    EXCEPTION REPORT, OUTPUT MASTER, AUDIT TRAIL AND SUMMARY     *
+002170*    REPORT FROM THE ABORTED RUN ARE LOST.  OPEN EXTEND INSTEAD   *
+002180*    SO A RESTART APPENDS TO WHAT IS ALREADY THERE.                *
+002190******************************************************************
+002200     IF HR20-RESTART-MODE
+002210         OPEN EXTEND EXCEPTION-REPORT
+002220         OPEN EXTEND OUTPUT-MASTER
+002230         OPEN EXTEND AUDIT-TRAIL
+002240         OPEN EXTEND SUMMARY-REPORT
+002250     ELSE
+002260         OPEN OUTPUT EXCEPTION-REPORT
+002270         OPEN OUTPUT OUTPUT-MASTER
+002280         OPEN OUTPUT AUDIT-TRAIL
+002290         OPEN OUTPUT SUMMARY-REPORT
+002300     END-IF.
+002310     PERFORM 1400-VERIFY-OUTPUT-STATUS
+002320         THRU 1400-VERIFY-OUTPUT-STATUS-EXIT.
+002330     IF HR20-RESTART-MODE
+002340         PERFORM 1200-READ-CHECKPOINT
+002350             THRU 1200-READ-CHECKPOINT-EXIT
+002360         PERFORM 1300-POSITION-TO-RESTART
+002370             THRU 1300-POSITION-TO-RESTART-EXIT
+002380     END-IF.
+002390     GO TO 1000-INITIALIZE-EXIT.
+002400 1000-INITIALIZE-ABEND.
+002410     MOVE 16 TO RETURN-CODE.
+002420     STOP RUN.
+002430 1000-INITIALIZE-EXIT.
+002440     EXIT.
+002450
+002460******************************************************************
+002470*    1400-VERIFY-OUTPUT-STATUS - CONFIRM EACH OUTPUT FILE OPENED  *
+002480*    CLEANLY BEFORE THE RUN PROCESSES A SINGLE RECORD.             *
+002490******************************************************************
+002500 1400-VERIFY-OUTPUT-STATUS.
+002510     IF HR20-EXCPRPT-STATUS NOT = '00'
+002520         DISPLAY 'VARIABLES: UNABLE TO OPEN EXCEPTION-REPORT, '
+002530             'STATUS=' HR20-EXCPRPT-STATUS
+002540         GO TO 1000-INITIALIZE-ABEND
+002550     END-IF.
+002560     IF HR20-OUTMSTR-STATUS NOT = '00'
+002570         DISPLAY 'VARIABLES: UNABLE TO OPEN OUTPUT-MASTER, '
+002580             'STATUS=' HR20-OUTMSTR-STATUS
+002590         GO TO 1000-INITIALIZE-ABEND
+002600     END-IF.
+002610     IF HR20-AUDITLG-STATUS NOT = '00'
+002620         DISPLAY 'VARIABLES: UNABLE TO OPEN AUDIT-TRAIL, '
+002630             'STATUS=' HR20-AUDITLG-STATUS
+002640         GO TO 1000-INITIALIZE-ABEND
+002650     END-IF.
+002660     IF HR20-SUMRPT-STATUS NOT = '00'
+002670         DISPLAY 'VARIABLES: UNABLE TO OPEN SUMMARY-REPORT, '
+002680             'STATUS=' HR20-SUMRPT-STATUS
+002690         GO TO 1000-INITIALIZE-ABEND
+002700     END-IF.
+002710 1400-VERIFY-OUTPUT-STATUS-EXIT.
+002720     EXIT.
+002730
+002740******************************************************************
+002750*    1100-CHECK-RESTART-MODE - AN OPERATOR-SUPPLIED RESTART-PARM  *
+002760*    CARD CONTAINING 'RESTART' TURNS ON RESTART MODE FOR THIS     *
+002770*    RUN.  THE CARD IS OPTIONAL; IF NOT SUPPLIED THE RUN STARTS   *
+002780*    FROM THE BEGINNING OF EMPLOYEE-MASTER AS NORMAL.              *
+002790******************************************************************
+002800 1100-CHECK-RESTART-MODE.
+002810     OPEN INPUT RESTART-PARM.
+002820     IF HR20-RESTPARM-STATUS NOT = '00' AND
+002830        HR20-RESTPARM-STATUS NOT = '05'
+002840         DISPLAY 'VARIABLES: UNABLE TO OPEN RESTART-PARM, '
+002850             'STATUS=' HR20-RESTPARM-STATUS
+002860         GO TO 1000-INITIALIZE-ABEND
+002870     END-IF.
+002880     READ RESTART-PARM
+002890         AT END
+002900             MOVE 'N' TO HR20-RESTART-SWITCH
+002910         NOT AT END
+002920             IF RESTPARM-RECORD (1:7) = 'RESTART'
+002930                 MOVE 'Y' TO HR20-RESTART-SWITCH
+002940             ELSE
+002950                 MOVE 'N' TO HR20-RESTART-SWITCH
+002960             END-IF
+002970     END-READ.
+002980     CLOSE RESTART-PARM.
+002990 1100-CHECK-RESTART-MODE-EXIT.
+003000     EXIT.
+003010
+003020******************************************************************
+003030*    1200-READ-CHECKPOINT - READ THE LAST CHECKPOINTED EMPLOYEE   *
+003040*    ID FROM THE PRIOR RUN.  CHKPT IS DISP=(MOD,CATLG,CATLG) IN    *
+003050*    THE JCL SO EACH INTERVAL'S WRITE APPENDS RATHER THAN          *
+003060*    REPLACES THE PRIOR ONE - READ TO END OF FILE AND KEEP THE     *
+003070*    LAST RECORD, NOT THE FIRST, AS THE MOST RECENT CHECKPOINT.    *
+003080******************************************************************
+003090 1200-READ-CHECKPOINT.
+003100     OPEN INPUT CHECKPOINT-FILE.
+003110     IF HR20-CHKPT-STATUS NOT = '00' AND
+003120        HR20-CHKPT-STATUS NOT = '05'
+003130         DISPLAY 'VARIABLES: UNABLE TO OPEN CHECKPOINT-FILE, '
+003140             'STATUS=' HR20-CHKPT-STATUS
+003150         GO TO 1000-INITIALIZE-ABEND
+003160     END-IF.
+003170     MOVE SPACES TO HR20-CHECKPOINT-ID.
+003180     MOVE 'N' TO HR20-CHKPT-EOF-SWITCH.
+003190     PERFORM 1210-READ-CHECKPOINT-RECORD
+003200         THRU 1210-READ-CHECKPOINT-RECORD-EXIT
+003210         UNTIL HR20-CHKPT-EOF.
+003220     CLOSE CHECKPOINT-FILE.
+003230 1200-READ-CHECKPOINT-EXIT.
+003240     EXIT.
+003250
+003260 1210-READ-CHECKPOINT-RECORD.
+003270     READ CHECKPOINT-FILE
+003280         AT END
+003290             MOVE 'Y' TO HR20-CHKPT-EOF-SWITCH
+003300         NOT AT END
+003310             MOVE CHKPT-RECORD TO HR20-CHECKPOINT-ID
+003320     END-READ.
+003330 1210-READ-CHECKPOINT-RECORD-EXIT.
+003340     EXIT.
+003350
+003360******************************************************************
+003370*    1300-POSITION-TO-RESTART - SKIP EMPLOYEE-MASTER FORWARD TO   *
+003380*    JUST PAST THE LAST CHECKPOINTED ID SO AN ABEND PARTWAY       *
+003390*    THROUGH THE FILE DOES NOT COST A FULL RERUN FROM RECORD 1.   *
+003400******************************************************************
+003410 1300-POSITION-TO-RESTART.
+003420     IF HR20-CHECKPOINT-ID NOT = SPACES
+003430         MOVE HR20-CHECKPOINT-ID TO EMP-EMPLOYEE-ID
+003440         START EMPLOYEE-MASTER KEY IS GREATER THAN EMP-EMPLOYEE-ID
+003450             INVALID KEY
+003460                 MOVE 'Y' TO HR20-EOF-SWITCH
+003470         END-START
+003480     END-IF.
+003490 1300-POSITION-TO-RESTART-EXIT.
+003500     EXIT.
+003510
+003520******************************************************************
+003530*    2000-READ-UNTIL-END - READ AND PROCESS EVERY EMPLOYEE        *
+003540*    RECORD ON THE FILE.  DRIVEN BY PERFORM ... UNTIL IN THE      *
+003550*    MAINLINE SO EACH PASS READS ONE RECORD AND PROCESSES IT      *
+003560*    WHEN ONE WAS FOUND.                                          *
+003570******************************************************************
+003580 2000-READ-UNTIL-END.
+003590     PERFORM 2100-READ-EMPLOYEE-MASTER
+003600         THRU 2100-READ-EMPLOYEE-MASTER-EXIT.
+003610     IF HR20-EOF-SWITCH NOT = 'Y'
+003620         PERFORM 3000-PROCESS-EMPLOYEE-RECORD
+003630             THRU 3000-PROCESS-EMPLOYEE-RECORD-EXIT
+003640     END-IF.
+003650 2000-READ-UNTIL-END-EXIT.
+003660     EXIT.
+003670
+003680 2100-READ-EMPLOYEE-MASTER.
+003690     READ EMPLOYEE-MASTER
+003700         AT END
+003710             MOVE 'Y' TO HR20-EOF-SWITCH
+003720         NOT AT END
+003730             ADD 1 TO HR20-RECORDS-READ
+003740     END-READ.
+003750 2100-READ-EMPLOYEE-MASTER-EXIT.
+003760     EXIT.
+003770
+003780******************************************************************
+003790*    3000-PROCESS-EMPLOYEE-RECORD - VALIDATE AND DISPLAY THE      *
+003800*    CURRENT RECORD.                                              *
+003810******************************************************************
+003820 3000-PROCESS-EMPLOYEE-RECORD.
+003830     PERFORM 3100-VALIDATE-GENDER THRU 3100-VALIDATE-GENDER-EXIT.
+003840     DISPLAY 'GENDER: ' EMP-GENDER.
+003850     DISPLAY 'NAME:   ' EMP-NAM.
+003860     PERFORM 3200-PRINT-NAME-FORMAT
+003870         THRU 3200-PRINT-NAME-FORMAT-EXIT.
+003880     IF HR20-GENDER-OK
+003890         PERFORM 3300-WRITE-OUTPUT-MASTER
+003900             THRU 3300-WRITE-OUTPUT-MASTER-EXIT
+003910     END-IF.
+003920     PERFORM 3400-WRITE-AUDIT-LOG
+003930         THRU 3400-WRITE-AUDIT-LOG-EXIT.
+003940     PERFORM 3600-WRITE-CHECKPOINT
+003950         THRU 3600-WRITE-CHECKPOINT-EXIT.
+003960     PERFORM 3500-TALLY-GENDER-COUNT
+003970         THRU 3500-TALLY-GENDER-COUNT-EXIT.
+003980 3000-PROCESS-EMPLOYEE-RECORD-EXIT.
+003990     EXIT.
+004000
+004010******************************************************************
+004020*    3100-VALIDATE-GENDER - CHECK EMP-GENDER AGAINST THE          *
+004030*    APPROVED CODE LIST (1=MALE 2=FEMALE 3=NON-BINARY             *
+004040*    4=UNDISCLOSED) VIA THE SHARED GENVAL SUBPROGRAM.  RECORDS    *
+004050*    THAT FAIL ARE WRITTEN TO THE EXCEPTION-REPORT INSTEAD OF     *
+004060*    BEING TREATED AS GOOD DATA.                                  *
+004070******************************************************************
+004080 3100-VALIDATE-GENDER.
+004090     CALL 'GENVAL' USING EMP-GENDER HR20-VALID-SWITCH.
+004100     IF HR20-VALID-SWITCH = 'N'
+004110         PERFORM 3110-WRITE-EXCEPTION
+004120             THRU 3110-WRITE-EXCEPTION-EXIT
+004130     END-IF.
+004140 3100-VALIDATE-GENDER-EXIT.
+004150     EXIT.
+004160
+004170 3110-WRITE-EXCEPTION.
+004180     ADD 1 TO HR20-EXCEPTION-COUNT.
+004190     MOVE SPACES TO EXCPRPT-RECORD.
+004200     STRING EMP-EMPLOYEE-ID     DELIMITED BY SIZE
+004210            '  '                DELIMITED BY SIZE
+004220            EMP-NAM             DELIMITED BY SIZE
+004230            '  GENDER CODE='    DELIMITED BY SIZE
+004240            EMP-GENDER          DELIMITED BY SIZE
+004250            '  NOT ON APPROVED CODE LIST' DELIMITED BY SIZE
+004260         INTO EXCPRPT-RECORD
+004270     END-STRING.
+004280     WRITE EXCPRPT-RECORD.
+004290 3110-WRITE-EXCEPTION-EXIT.
+004300     EXIT.
+004310
+004320******************************************************************
+004330*    3200-PRINT-NAME-FORMAT - FORMAT AND DISPLAY THE EMPLOYEE     *
+004340*    NAME AS "LAST-NAME, FIRST-NAME" FOR BADGES AND DIRECTORY     *
+004350*    LISTINGS.                                                    *
+004360******************************************************************
+004370 3200-PRINT-NAME-FORMAT.
+004380     MOVE SPACES TO HR20-NAME-FORMAT-LINE.
+004390     STRING EMP-LAST-NAME    DELIMITED BY SIZE
+004400            ', '             DELIMITED BY SIZE
+004410            EMP-FIRST-NAME   DELIMITED BY SIZE
+004420         INTO HR20-NAME-FORMAT-LINE
+004430     END-STRING.
+004440     DISPLAY 'NAME FORMAT: ' HR20-NAME-FORMAT-LINE.
+004450 3200-PRINT-NAME-FORMAT-EXIT.
+004460     EXIT.
+004470
+004480******************************************************************
+004490*    3300-WRITE-OUTPUT-MASTER - WRITE THE CURRENT EMPLOYEE        *
+004500*    RECORD TO OUTPUT-MASTER SO THE PAYROLL EXTRACT JOB STEP      *
+004510*    CAN PICK UP VALIDATED EMPLOYEE DATA.  PERFORMED ONLY WHEN     *
+004512*    HR20-GENDER-OK - 3000-PROCESS-EMPLOYEE-RECORD SKIPS THIS      *
+004514*    PARAGRAPH FOR RECORDS THAT FAILED GENDER VALIDATION.          *
+004520******************************************************************
+004530 3300-WRITE-OUTPUT-MASTER.
+004540     MOVE EMP-MASTER-RECORD TO OUTMSTR-RECORD.
+004550     WRITE OUTMSTR-RECORD.
+004560 3300-WRITE-OUTPUT-MASTER-EXIT.
+004570     EXIT.
+004580
+004590******************************************************************
+004600*    3400-WRITE-AUDIT-LOG - APPEND ONE AUDIT LINE PER EMPLOYEE    *
+004610*    PROCESSED: RUN DATE/TIME, EMPLOYEE NAME, GENDER CODE AND     *
+004620*    PASS/FAIL VALIDATION FLAG.                                   *
+004630******************************************************************
+004640 3400-WRITE-AUDIT-LOG.
+004650     MOVE SPACES TO AUDITLG-RECORD.
+004660     STRING HR20-RUN-DATE        DELIMITED BY SIZE
+004670            ' '                  DELIMITED BY SIZE
+004680            HR20-RUN-TIME        DELIMITED BY SIZE
+004690            '  '                 DELIMITED BY SIZE
+004700            EMP-NAM              DELIMITED BY SIZE
+004710            '  GENDER='          DELIMITED BY SIZE
+004720            EMP-GENDER           DELIMITED BY SIZE
+004730            '  VALID='           DELIMITED BY SIZE
+004740            HR20-VALID-SWITCH    DELIMITED BY SIZE
+004750         INTO AUDITLG-RECORD
+004760     END-STRING.
+004770     WRITE AUDITLG-RECORD.
+004780 3400-WRITE-AUDIT-LOG-EXIT.
+004790     EXIT.
+004800
+004810******************************************************************
+004820*    3600-WRITE-CHECKPOINT - EVERY HR20-CHECKPOINT-INTERVAL       *
+004830*    RECORDS, SAVE THE CURRENT EMPLOYEE ID SO A RESTART CAN       *
+004840*    SKIP FORWARD PAST IT INSTEAD OF REPROCESSING THE WHOLE       *
+004850*    FILE FROM THE BEGINNING.                                     *
+004860******************************************************************
+004870 3600-WRITE-CHECKPOINT.
+004880     DIVIDE HR20-RECORDS-READ BY HR20-CHECKPOINT-INTERVAL
+004890         GIVING HR20-CHECKPOINT-QUOTIENT
+004900         REMAINDER HR20-CHECKPOINT-REMAINDER.
+004910     IF HR20-CHECKPOINT-REMAINDER = 0
+004920         MOVE EMP-EMPLOYEE-ID TO HR20-CHECKPOINT-ID
+004930         OPEN OUTPUT CHECKPOINT-FILE
+004940         MOVE HR20-CHECKPOINT-ID TO CHKPT-RECORD
+004950         WRITE CHKPT-RECORD
+004960         CLOSE CHECKPOINT-FILE
+004970     END-IF.
+004980 3600-WRITE-CHECKPOINT-EXIT.
+004990     EXIT.
+005000
+005010******************************************************************
+005020*    3500-TALLY-GENDER-COUNT - ACCUMULATE A COUNT PER GENDER      *
+005030*    CODE FOR THE END-OF-JOB DEMOGRAPHIC SUMMARY REPORT.          *
+005040******************************************************************
+005050 3500-TALLY-GENDER-COUNT.
+005060     IF EMP-GENDER-VALID
+005070         ADD 1 TO HR20-GENDER-COUNT (EMP-GENDER)
+005080     END-IF.
+005090 3500-TALLY-GENDER-COUNT-EXIT.
+005100     EXIT.
+005110
+005120******************************************************************
+005130*    7000-PRINT-SUMMARY-REPORT - PRINT THE END-OF-JOB GENDER-     *
+005140*    CODE DEMOGRAPHIC SUMMARY: ONE LINE PER CODE SHOWING THE      *
+005150*    LABEL, THE COUNT AND THE PERCENT OF TOTAL HEADCOUNT.         *
+005160******************************************************************
+005170 7000-PRINT-SUMMARY-REPORT.
+005180     MOVE SPACES TO SUMRPT-RECORD.
+005190     STRING 'GENDER CODE DEMOGRAPHIC SUMMARY REPORT'
+005200            DELIMITED BY SIZE
+005210         INTO SUMRPT-RECORD
+005220     END-STRING.
+005230     WRITE SUMRPT-RECORD.
+005240     DISPLAY SUMRPT-RECORD.
+005250     IF HR20-RESTART-MODE
+005260         MOVE SPACES TO SUMRPT-RECORD
+005270         STRING '*** PARTIAL - RESTARTED RUN, COUNTS SINCE '
+005280                'CHECKPOINT ONLY ***'
+005290                DELIMITED BY SIZE
+005300             INTO SUMRPT-RECORD
+005310             ON OVERFLOW
+005320                 DISPLAY 'VARIABLES: PARTIAL NOTE TRUNCATED'
+005330         END-STRING
+005340         WRITE SUMRPT-RECORD
+005350         DISPLAY SUMRPT-RECORD
+005360     END-IF.
+005370     PERFORM 7100-PRINT-GENDER-LINE
+005380         THRU 7100-PRINT-GENDER-LINE-EXIT
+005390         VARYING HR20-SUB FROM 1 BY 1 UNTIL HR20-SUB > 4.
+005400 7000-PRINT-SUMMARY-REPORT-EXIT.
+005410     EXIT.
+005420
+005430 7100-PRINT-GENDER-LINE.
+005440     IF HR20-RECORDS-READ > 0
+005450         COMPUTE HR20-PERCENT ROUNDED =
+005460             (HR20-GENDER-COUNT (HR20-SUB) * 100) /
+005470              HR20-RECORDS-READ
+005480     ELSE
+005490         MOVE ZERO TO HR20-PERCENT
+005500     END-IF.
+005510     MOVE HR20-SUB TO HR20-PRINT-SUB.
+005520     MOVE HR20-GENDER-COUNT (HR20-SUB) TO HR20-PRINT-COUNT.
+005530     MOVE SPACES TO SUMRPT-RECORD.
+005540     STRING HR20-PRINT-SUB               DELIMITED BY SIZE
+005550            '  '                         DELIMITED BY SIZE
+005560            HR20-GENDER-LABEL (HR20-SUB) DELIMITED BY SIZE
+005570            '  COUNT='                   DELIMITED BY SIZE
+005580            HR20-PRINT-COUNT             DELIMITED BY SIZE
+005590            '  PCT='                     DELIMITED BY SIZE
+005600            HR20-PERCENT                 DELIMITED BY SIZE
+005610         INTO SUMRPT-RECORD
+005620     END-STRING.
+005630     WRITE SUMRPT-RECORD.
+005640     DISPLAY SUMRPT-RECORD.
+005650 7100-PRINT-GENDER-LINE-EXIT.
+005660     EXIT.
+005670
+005680******************************************************************
+005690*    9000-TERMINATE - CLOSE FILES AND END THE RUN.                *
+005700******************************************************************
+005710 9000-TERMINATE.
+005720     CLOSE EMPLOYEE-MASTER.
+005730     CLOSE EXCEPTION-REPORT.
+005740     CLOSE OUTPUT-MASTER.
+005750     CLOSE AUDIT-TRAIL.
+005760     CLOSE SUMMARY-REPORT.
+005770 9000-TERMINATE-EXIT.
+005780     EXIT.
