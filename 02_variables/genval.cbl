@@ -0,0 +1,40 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GENVAL.
+000300 AUTHOR. D. LEHMANN.
+000400 INSTALLATION. DATA CENTER APPLICATIONS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                 *
+000900*    PROGRAM     :  GENVAL                                       *
+001000*    DESCRIPTION :  SHARED GENDER CODE EDIT CHECK.  CALLED BY     *
+001100*                   BOTH THE VARIABLES BATCH READER AND THE       *
+001200*                   EMPMAINT ONLINE MAINTENANCE TRANSACTION SO    *
+001300*                   BATCH AND ONLINE APPLY THE SAME APPROVED      *
+001400*                   CODE LIST (1=MALE 2=FEMALE 3=NON-BINARY       *
+001500*                   4=UNDISCLOSED).                               *
+001600*                                                                 *
+001700*    LINKAGE     :  CALL 'GENVAL' USING LS-GENDER LS-VALID-SWITCH *
+001800*                   LS-GENDER        PIC 9(01)  - CODE TO CHECK.  *
+001900*                   LS-VALID-SWITCH  PIC X(01)  - 'Y' OR 'N'.     *
+002000*                                                                 *
+002100*    MODIFICATION HISTORY                                        *
+002200*    ----------------------------------------------------------  *
+002300*    DATE       INIT  DESCRIPTION                                 *
+002400*    ---------- ----  --------------------------------------      *
+002500*    2026-08-09 DWL   ORIGINAL VERSION.                            *
+002600*                                                                 *
+002700******************************************************************
+002800 DATA DIVISION.
+002900 LINKAGE SECTION.
+003000 01  LS-GENDER                       PIC 9(01).
+003100 01  LS-VALID-SWITCH                 PIC X(01).
+003200
+003300 PROCEDURE DIVISION USING LS-GENDER LS-VALID-SWITCH.
+003400 0000-MAINLINE.
+003500     IF LS-GENDER >= 1 AND LS-GENDER <= 4
+003600         MOVE 'Y' TO LS-VALID-SWITCH
+003700     ELSE
+003800         MOVE 'N' TO LS-VALID-SWITCH
+003900     END-IF.
+004000     GOBACK.
