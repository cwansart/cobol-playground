@@ -0,0 +1,294 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EMPMAINT.
+000030 AUTHOR. D. LEHMANN.
+000040 INSTALLATION. DATA CENTER APPLICATIONS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*                                                                 *
+000090*    PROGRAM     :  EMPMAINT                                     *
+000100*    DESCRIPTION :  ONLINE CICS MAINTENANCE TRANSACTION (EMPM)    *
+000110*                   FOR CORRECTING NAM AND GENDER ON THE          *
+000120*                   EMPLOYEE-MASTER FILE.  PSEUDO-CONVERSATIONAL. *
+000130*                   OPERATOR KEYS AN EMPLOYEE ID, THE CURRENT     *
+000140*                   NAME AND GENDER ARE DISPLAYED, THE OPERATOR   *
+000150*                   KEYS CORRECTIONS AND PRESSES ENTER TO         *
+000160*                   REWRITE THE RECORD.  GENDER IS EDITED BY THE  *
+000170*                   SAME GENVAL SUBPROGRAM THE BATCH VARIABLES    *
+000180*                   JOB USES, SO BATCH AND ONLINE AGREE ON WHAT   *
+000190*                   IS AN APPROVED CODE.                          *
+000200*                                                                 *
+000210*    MODIFICATION HISTORY                                        *
+000220*    ----------------------------------------------------------  *
+000230*    DATE       INIT  DESCRIPTION                                 *
+000240*    ---------- ----  --------------------------------------      *
+000250*    2026-08-09 DWL   ORIGINAL VERSION.                            *
+000260*    2026-08-09 DWL   ADDED A READ UPDATE IMMEDIATELY AHEAD OF      *
+000270*                     THE REWRITE IN 4000-APPLY-CORRECTION - THE    *
+000280*                     READ IN 3000-LOOKUP-EMPLOYEE BELONGS TO THE   *
+000290*                     PRIOR PSEUDO-CONVERSATIONAL TASK AND DOES     *
+000300*                     NOT HOLD THE UPDATE LOCK FOR THIS ONE.        *
+000310*    2026-08-09 DWL   MOVED CA-MODE/CA-EMPLOYEE-ID WORK TO A NEW    *
+000320*                     WORKING-STORAGE COPY (HR20-CA-MODE/HR20-CA-   *
+000330*                     EMPLOYEE-ID) SO NOTHING TOUCHES DFHCOMMAREA   *
+000340*                     ON THE FIRST-ENTRY SCREEN, WHEN IT HAS NO     *
+000350*                     ADDRESSABILITY.  THE WORKING-STORAGE COPY IS  *
+000360*                     MOVED INTO DFHCOMMAREA ONLY AT THE RETURN.    *
+000362*    2026-08-09 DWL   3000-LOOKUP-EMPLOYEE NOW MOVES EMP-EMPLOYEE-  *
+000364*                     ID TO EMPIDO BEFORE THE DATAONLY SEND SO THE  *
+000366*                     KEYED ID STAYS ON THE SCREEN THROUGH THE      *
+000368*                     CORRECTION STEP.  4000-APPLY-CORRECTION NOW   *
+000369*                     CHECKS FNAMEL/LNAMEL/GENDL FOR -1 (MDT OFF,   *
+000371*                     FIELD NOT RETYPED UNDER CTRL=FRSET) BEFORE    *
+000372*                     MOVING FNAMEI/LNAMEI/GENDI, SO CORRECTING     *
+000373*                     ONLY ONE OF NAM OR GENDER NO LONGER BLANKS    *
+000374*                     THE OTHER.                                   *
+000375*                                                                 *
+000380******************************************************************
+000390 DATA DIVISION.
+000400 WORKING-STORAGE SECTION.
+000410     COPY DFHAID.
+000420     COPY EMPMAINT.
+000430     COPY EMPREC.
+000440
+000450******************************************************************
+000460*    PROGRAM SWITCHES.                                            *
+000470******************************************************************
+000480 01  HR20-VALID-SWITCH               PIC X(01) VALUE 'Y'.
+000490     88  HR20-GENDER-OK                  VALUE 'Y'.
+000500
+000510 01  HR20-MAP-NAME                   PIC X(07) VALUE 'EMPM1'.
+000520 01  HR20-MAPSET-NAME                PIC X(08) VALUE 'EMPMAINT'.
+000530 01  HR20-FILE-NAME                  PIC X(08) VALUE 'EMPMSTR'.
+000540
+000550******************************************************************
+000560*    WORKING-STORAGE COPY OF THE CONVERSATION STATE.  DFHCOMMAREA *
+000570*    HAS NO ADDRESSABILITY ON THE FIRST ENTRY TO A TRANSACTION    *
+000580*    (EIBCALEN = 0), SO CA-MODE/CA-EMPLOYEE-ID ARE WORKED ON HERE *
+000590*    AND MOVED TO/FROM DFHCOMMAREA ONLY AROUND THE CICS RETURN.   *
+000600******************************************************************
+000610 01  HR20-CA-MODE                    PIC X(01) VALUE 'L'.
+000620 01  HR20-CA-EMPLOYEE-ID             PIC X(06) VALUE SPACES.
+000630
+000640 LINKAGE SECTION.
+000650 01  DFHCOMMAREA.
+000660     05  CA-MODE                     PIC X(01).
+000670     05  CA-EMPLOYEE-ID              PIC X(06).
+000680
+000690 PROCEDURE DIVISION.
+000700******************************************************************
+000710*    0000-MAINLINE                                                *
+000720******************************************************************
+000730 0000-MAINLINE.
+000740     EXEC CICS HANDLE CONDITION
+000750         MAPFAIL(9100-MAPFAIL)
+000760         NOTFND(9200-NOTFND)
+000770         ERROR(9900-ERROR)
+000780     END-EXEC.
+000790     IF EIBCALEN = 0
+000800         PERFORM 1000-SEND-INITIAL-MAP
+000810             THRU 1000-SEND-INITIAL-MAP-EXIT
+000820     ELSE
+000830         MOVE CA-MODE TO HR20-CA-MODE
+000840         MOVE CA-EMPLOYEE-ID TO HR20-CA-EMPLOYEE-ID
+000850         PERFORM 2000-RECEIVE-AND-EDIT
+000860             THRU 2000-RECEIVE-AND-EDIT-EXIT
+000870     END-IF.
+000880     GO TO 9999-RETURN-CICS.
+000890
+000900******************************************************************
+000910*    1000-SEND-INITIAL-MAP - FIRST ENTRY TO THE TRANSACTION.      *
+000920*    CLEAR THE SCREEN AND PROMPT FOR AN EMPLOYEE ID.               *
+000930******************************************************************
+000940 1000-SEND-INITIAL-MAP.
+000950     MOVE SPACES TO EMPM1O.
+000960     MOVE 'ENTER EMPLOYEE ID AND PRESS ENTER' TO MSGO.
+000970     EXEC CICS SEND MAP(HR20-MAP-NAME)
+000980         MAPSET(HR20-MAPSET-NAME)
+000990         FROM(EMPM1O)
+001000         ERASE
+001010     END-EXEC.
+001020     MOVE 'L' TO HR20-CA-MODE.
+001030     MOVE SPACES TO HR20-CA-EMPLOYEE-ID.
+001040 1000-SEND-INITIAL-MAP-EXIT.
+001050     EXIT.
+001060
+001070******************************************************************
+001080*    2000-RECEIVE-AND-EDIT - RECEIVE THE OPERATOR'S INPUT AND     *
+001090*    DRIVE THE LOOKUP OR UPDATE STEP BASED ON CA-MODE.             *
+001100******************************************************************
+001110 2000-RECEIVE-AND-EDIT.
+001120     EXEC CICS RECEIVE MAP(HR20-MAP-NAME)
+001130         MAPSET(HR20-MAPSET-NAME)
+001140         INTO(EMPM1I)
+001150     END-EXEC.
+001160     IF EIBAID = DFHPF3
+001170         GO TO 9500-END-CONVERSATION
+001180     END-IF.
+001190     EVALUATE HR20-CA-MODE
+001200         WHEN 'L'
+001210             PERFORM 3000-LOOKUP-EMPLOYEE
+001220                 THRU 3000-LOOKUP-EMPLOYEE-EXIT
+001230         WHEN 'U'
+001240             PERFORM 4000-APPLY-CORRECTION
+001250                 THRU 4000-APPLY-CORRECTION-EXIT
+001260         WHEN OTHER
+001270             PERFORM 1000-SEND-INITIAL-MAP
+001280                 THRU 1000-SEND-INITIAL-MAP-EXIT
+001290     END-EVALUATE.
+001300 2000-RECEIVE-AND-EDIT-EXIT.
+001310     EXIT.
+001320
+001330******************************************************************
+001340*    3000-LOOKUP-EMPLOYEE - READ EMPLOYEE-MASTER FOR THE KEYED    *
+001350*    ID AND DISPLAY THE CURRENT NAME AND GENDER FOR CORRECTION.  *
+001360******************************************************************
+001370 3000-LOOKUP-EMPLOYEE.
+001380     MOVE EMPIDI TO EMP-EMPLOYEE-ID.
+001390     EXEC CICS READ
+001400         FILE(HR20-FILE-NAME)
+001410         INTO(EMP-MASTER-RECORD)
+001420         RIDFLD(EMP-EMPLOYEE-ID)
+001430         KEYLENGTH(6)
+001440     END-EXEC.
+001450     MOVE SPACES TO EMPM1O.
+001455     MOVE EMP-EMPLOYEE-ID TO EMPIDO.
+001460     MOVE EMP-FIRST-NAME TO FNAMEO.
+001470     MOVE EMP-LAST-NAME TO LNAMEO.
+001480     MOVE EMP-GENDER TO GENDO.
+001490     MOVE 'CORRECT FIELDS AND PRESS ENTER TO UPDATE' TO MSGO.
+001500     EXEC CICS SEND MAP(HR20-MAP-NAME)
+001510         MAPSET(HR20-MAPSET-NAME)
+001520         FROM(EMPM1O)
+001530         DATAONLY
+001540     END-EXEC.
+001550     MOVE 'U' TO HR20-CA-MODE.
+001560     MOVE EMP-EMPLOYEE-ID TO HR20-CA-EMPLOYEE-ID.
+001570 3000-LOOKUP-EMPLOYEE-EXIT.
+001580     EXIT.
+001590
+001600******************************************************************
+001610*    4000-APPLY-CORRECTION - TAKE THE OPERATOR'S CORRECTED NAME   *
+001620*    AND GENDER, EDIT GENDER THROUGH GENVAL, AND REWRITE THE      *
+001630*    RECORD WHEN IT PASSES.                                       *
+001640******************************************************************
+001650 4000-APPLY-CORRECTION.
+001660******************************************************************
+001670*    CICS REQUIRES THE RECORD TO BE READ FOR UPDATE IN THIS SAME  *
+001680*    UNIT OF WORK, IMMEDIATELY BEFORE THE REWRITE - THE READ IN   *
+001690*    3000-LOOKUP-EMPLOYEE BELONGS TO THE PRIOR PSEUDO-            *
+001700*    CONVERSATIONAL TASK AND DOES NOT SATISFY THAT REQUIREMENT.   *
+001710******************************************************************
+001720     MOVE HR20-CA-EMPLOYEE-ID TO EMP-EMPLOYEE-ID.
+001730     EXEC CICS READ
+001740         FILE(HR20-FILE-NAME)
+001750         INTO(EMP-MASTER-RECORD)
+001760         RIDFLD(EMP-EMPLOYEE-ID)
+001770         KEYLENGTH(6)
+001780         UPDATE
+001790     END-EXEC.
+001800     IF FNAMEL NOT = -1
+001802         MOVE FNAMEI TO EMP-FIRST-NAME
+001804     END-IF.
+001810     IF LNAMEL NOT = -1
+001812         MOVE LNAMEI TO EMP-LAST-NAME
+001814     END-IF.
+001820     IF GENDL NOT = -1
+001822         MOVE GENDI TO EMP-GENDER
+001824     END-IF.
+001830     CALL 'GENVAL' USING EMP-GENDER HR20-VALID-SWITCH.
+001840     IF HR20-GENDER-OK
+001850         EXEC CICS REWRITE
+001860             FILE(HR20-FILE-NAME)
+001870             FROM(EMP-MASTER-RECORD)
+001880         END-EXEC
+001890         MOVE SPACES TO EMPM1O
+001900         MOVE 'RECORD UPDATED - ENTER NEXT EMPLOYEE ID' TO MSGO
+001910         EXEC CICS SEND MAP(HR20-MAP-NAME)
+001920             MAPSET(HR20-MAPSET-NAME)
+001930             FROM(EMPM1O)
+001940             ERASE
+001950         END-EXEC
+001960         MOVE 'L' TO HR20-CA-MODE
+001970     ELSE
+001980         MOVE SPACES TO EMPM1O
+001990         MOVE 'INVALID GENDER - 1=MALE 2=FEMALE 3=NON-BINARY'
+002000             TO MSGO
+002010         EXEC CICS SEND MAP(HR20-MAP-NAME)
+002020             MAPSET(HR20-MAPSET-NAME)
+002030             FROM(EMPM1O)
+002040             DATAONLY
+002050         END-EXEC
+002060     END-IF.
+002070 4000-APPLY-CORRECTION-EXIT.
+002080     EXIT.
+002090
+002100******************************************************************
+002110*    9100-MAPFAIL - NO DATA WAS ENTERED ON THE LAST SCREEN.       *
+002120*    RE-PROMPT RATHER THAN TREAT IT AS AN ERROR.                  *
+002130******************************************************************
+002140 9100-MAPFAIL.
+002150     MOVE SPACES TO EMPM1O.
+002160     MOVE 'PLEASE ENTER DATA AND PRESS ENTER' TO MSGO.
+002170     EXEC CICS SEND MAP(HR20-MAP-NAME)
+002180         MAPSET(HR20-MAPSET-NAME)
+002190         FROM(EMPM1O)
+002200         DATAONLY
+002210     END-EXEC.
+002220     GO TO 9999-RETURN-CICS.
+002230
+002240******************************************************************
+002250*    9200-NOTFND - THE KEYED EMPLOYEE ID IS NOT ON FILE.          *
+002260******************************************************************
+002270 9200-NOTFND.
+002280     MOVE SPACES TO EMPM1O.
+002290     MOVE 'EMPLOYEE ID NOT FOUND - TRY AGAIN' TO MSGO.
+002300     EXEC CICS SEND MAP(HR20-MAP-NAME)
+002310         MAPSET(HR20-MAPSET-NAME)
+002320         FROM(EMPM1O)
+002330         DATAONLY
+002340     END-EXEC.
+002350     MOVE 'L' TO HR20-CA-MODE.
+002360     GO TO 9999-RETURN-CICS.
+002370
+002380******************************************************************
+002390*    9500-END-CONVERSATION - PF3 WAS PRESSED.  SEND A CLOSING     *
+002400*    MESSAGE AND END THE TRANSACTION WITHOUT A TRANSID, SO        *
+002410*    THERE IS NO NEXT PSEUDO-CONVERSATIONAL SCREEN.                *
+002420******************************************************************
+002430 9500-END-CONVERSATION.
+002440     MOVE 'EMPLOYEE MAINTENANCE COMPLETE' TO MSGO.
+002450     EXEC CICS SEND TEXT
+002460         FROM(MSGO)
+002470         LENGTH(79)
+002480         ERASE
+002490         FREEKB
+002500     END-EXEC.
+002510     EXEC CICS RETURN END-EXEC.
+002520
+002530******************************************************************
+002540*    9900-ERROR - CATCH-ALL FOR ANY OTHER CICS CONDITION.         *
+002550******************************************************************
+002560 9900-ERROR.
+002570     MOVE SPACES TO EMPM1O.
+002580     MOVE 'A SYSTEM ERROR OCCURRED - NOTIFY SUPPORT' TO MSGO.
+002590     EXEC CICS SEND MAP(HR20-MAP-NAME)
+002600         MAPSET(HR20-MAPSET-NAME)
+002610         FROM(EMPM1O)
+002620         DATAONLY
+002630     END-EXEC.
+002640     EXEC CICS RETURN END-EXEC.
+002650
+002660******************************************************************
+002670*    9999-RETURN-CICS - NORMAL END OF THIS PSEUDO-CONVERSATIONAL  *
+002680*    PASS.  RETURN TO CICS AND STAY ON THE SAME TRANSACTION SO    *
+002690*    THE NEXT OPERATOR KEY PRESS COMES BACK IN HERE.               *
+002700******************************************************************
+002710 9999-RETURN-CICS.
+002720     MOVE HR20-CA-MODE TO CA-MODE.
+002730     MOVE HR20-CA-EMPLOYEE-ID TO CA-EMPLOYEE-ID.
+002740     EXEC CICS RETURN
+002750         TRANSID('EMPM')
+002760         COMMAREA(DFHCOMMAREA)
+002770         LENGTH(LENGTH OF DFHCOMMAREA)
+002780     END-EXEC.
