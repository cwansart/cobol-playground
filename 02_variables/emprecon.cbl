@@ -0,0 +1,318 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EMPRECON.
+000030 AUTHOR. D. LEHMANN.
+000040 INSTALLATION. DATA CENTER APPLICATIONS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*                                                                 *
+000090*    PROGRAM     :  EMPRECON                                     *
+000100*    DESCRIPTION :  RECONCILES THE DAILY HR-FEED FILE AGAINST     *
+000110*                   EMPLOYEE-MASTER BEFORE THE NIGHTLY VARIABLES  *
+000120*                   RUN.  BOTH FILES ARE IN ASCENDING EMPLOYEE    *
+000130*                   ID SEQUENCE; THIS IS A STANDARD SEQUENTIAL    *
+000140*                   MATCH/MERGE PRODUCING A DISCREPANCY REPORT    *
+000150*                   OF:                                           *
+000160*                     - NEW HIRES ON HR-FEED NOT YET ON FILE      *
+000170*                     - TERMINATED EMPLOYEES STILL ON FILE        *
+000180*                     - NAM/GENDER MISMATCHES BETWEEN THE TWO     *
+000190*                                                                 *
+000200*    MODIFICATION HISTORY                                        *
+000210*    ----------------------------------------------------------  *
+000220*    DATE       INIT  DESCRIPTION                                 *
+000230*    ---------- ----  --------------------------------------      *
+000240*    2026-08-09 DWL   ORIGINAL VERSION.                            *
+000250*    2026-08-09 DWL   ADDED 1500-VERIFY-OPEN-STATUS TO CHECK ALL    *
+000260*                     THREE FILE STATUSES AFTER OPEN AND ABEND      *
+000270*                     THE RUN RATHER THAN PROCESS AGAINST A FILE    *
+000280*                     THAT DID NOT OPEN CLEANLY.  SPLIT THE         *
+000290*                     MISMATCH LINE IN 3200-COMPARE-NAM-AND-        *
+000300*                     GENDER INTO TWO SHORTER WRITES SO IT CANNOT   *
+000310*                     OVERFLOW RECONRPT-RECORD.                     *
+000320*                                                                 *
+000330******************************************************************
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT EMPLOYEE-MASTER
+000380         ASSIGN TO "EMPMSTR"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS SEQUENTIAL
+000410         RECORD KEY IS EMP-EMPLOYEE-ID
+000420         FILE STATUS IS HR20-EMPMSTR-STATUS.
+000430
+000440     SELECT HR-FEED
+000450         ASSIGN TO "HRFEED"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS HR20-HRFEED-STATUS.
+000480
+000490     SELECT RECON-REPORT
+000500         ASSIGN TO "RECONRPT"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS HR20-RECONRPT-STATUS.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  EMPLOYEE-MASTER.
+000570     COPY EMPREC.
+000580
+000590 FD  HR-FEED.
+000600     COPY HRFEED.
+000610
+000620 FD  RECON-REPORT.
+000630 01  RECONRPT-RECORD                 PIC X(80).
+000640
+000650 WORKING-STORAGE SECTION.
+000660******************************************************************
+000670*    PROGRAM SWITCHES AND COUNTERS.                               *
+000680******************************************************************
+000690 01  HR20-SWITCHES.
+000700     05  HR20-EMPMSTR-EOF-SWITCH     PIC X(01) VALUE 'N'.
+000710         88  HR20-EMPMSTR-EOF            VALUE 'Y'.
+000720     05  HR20-HRFEED-EOF-SWITCH      PIC X(01) VALUE 'N'.
+000730         88  HR20-HRFEED-EOF             VALUE 'Y'.
+000740
+000750 01  HR20-COUNTERS.
+000760     05  HR20-NEW-HIRE-COUNT         PIC 9(07) VALUE ZERO.
+000770     05  HR20-TERMINATED-COUNT       PIC 9(07) VALUE ZERO.
+000780     05  HR20-MISMATCH-COUNT         PIC 9(07) VALUE ZERO.
+000790
+000800 01  HR20-FILE-STATUSES.
+000810     05  HR20-EMPMSTR-STATUS         PIC X(02).
+000820     05  HR20-HRFEED-STATUS          PIC X(02).
+000830     05  HR20-RECONRPT-STATUS        PIC X(02).
+000840
+000850 01  HR20-COMPARE-KEYS.
+000860     05  HR20-EMPMSTR-KEY            PIC X(06).
+000870     05  HR20-HRFEED-KEY             PIC X(06).
+000880
+000890 PROCEDURE DIVISION.
+000900******************************************************************
+000910*    0000-MAINLINE                                                *
+000920******************************************************************
+000930 0000-MAINLINE.
+000940     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000950     PERFORM 2000-MATCH-RECORDS THRU 2000-MATCH-RECORDS-EXIT
+000960         UNTIL HR20-EMPMSTR-EOF AND HR20-HRFEED-EOF.
+000970     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+000980     STOP RUN.
+000990
+001000******************************************************************
+001010*    1000-INITIALIZE - OPEN FILES AND PRIME BOTH SEQUENCES.       *
+001020******************************************************************
+001030 1000-INITIALIZE.
+001040     OPEN INPUT EMPLOYEE-MASTER.
+001050     OPEN INPUT HR-FEED.
+001060     OPEN OUTPUT RECON-REPORT.
+001070     PERFORM 1500-VERIFY-OPEN-STATUS
+001080         THRU 1500-VERIFY-OPEN-STATUS-EXIT.
+001090     PERFORM 2100-READ-EMPLOYEE-MASTER
+001100         THRU 2100-READ-EMPLOYEE-MASTER-EXIT.
+001110     PERFORM 2200-READ-HR-FEED
+001120         THRU 2200-READ-HR-FEED-EXIT.
+001130 1000-INITIALIZE-EXIT.
+001140     EXIT.
+001150
+001160******************************************************************
+001170*    1500-VERIFY-OPEN-STATUS - CONFIRM ALL THREE FILES OPENED     *
+001180*    CLEANLY BEFORE THE MATCH/MERGE READS A SINGLE RECORD.         *
+001190******************************************************************
+001200 1500-VERIFY-OPEN-STATUS.
+001210     IF HR20-EMPMSTR-STATUS NOT = '00'
+001220         DISPLAY 'EMPRECON: UNABLE TO OPEN EMPLOYEE-MASTER, '
+001230             'STATUS=' HR20-EMPMSTR-STATUS
+001240         GO TO 1500-VERIFY-OPEN-STATUS-ABEND
+001250     END-IF.
+001260     IF HR20-HRFEED-STATUS NOT = '00'
+001270         DISPLAY 'EMPRECON: UNABLE TO OPEN HR-FEED, '
+001280             'STATUS=' HR20-HRFEED-STATUS
+001290         GO TO 1500-VERIFY-OPEN-STATUS-ABEND
+001300     END-IF.
+001310     IF HR20-RECONRPT-STATUS NOT = '00'
+001320         DISPLAY 'EMPRECON: UNABLE TO OPEN RECON-REPORT, '
+001330             'STATUS=' HR20-RECONRPT-STATUS
+001340         GO TO 1500-VERIFY-OPEN-STATUS-ABEND
+001350     END-IF.
+001360     GO TO 1500-VERIFY-OPEN-STATUS-EXIT.
+001370 1500-VERIFY-OPEN-STATUS-ABEND.
+001380     MOVE 16 TO RETURN-CODE.
+001390     STOP RUN.
+001400 1500-VERIFY-OPEN-STATUS-EXIT.
+001410     EXIT.
+001420
+001430******************************************************************
+001440*    2000-MATCH-RECORDS - STANDARD SEQUENTIAL MATCH/MERGE.        *
+001450*    COMPARE THE CURRENT KEY FROM EACH FILE AND DRIVE THE LOW,    *
+001460*    HIGH OR EQUAL PROCESSING FOR THAT PAIR OF KEYS.               *
+001470******************************************************************
+001480 2000-MATCH-RECORDS.
+001490     PERFORM 2500-SET-COMPARE-KEYS
+001500         THRU 2500-SET-COMPARE-KEYS-EXIT.
+001510     EVALUATE TRUE
+001520         WHEN HR20-EMPMSTR-KEY < HR20-HRFEED-KEY
+001530             PERFORM 3000-TERMINATED-STILL-ON-FILE
+001540                 THRU 3000-TERMINATED-STILL-ON-FILE-EXIT
+001550         WHEN HR20-HRFEED-KEY < HR20-EMPMSTR-KEY
+001560             PERFORM 3100-NEW-HIRE-NOT-ON-FILE
+001570                 THRU 3100-NEW-HIRE-NOT-ON-FILE-EXIT
+001580         WHEN OTHER
+001590             PERFORM 3200-COMPARE-NAM-AND-GENDER
+001600                 THRU 3200-COMPARE-NAM-AND-GENDER-EXIT
+001610     END-EVALUATE.
+001620 2000-MATCH-RECORDS-EXIT.
+001630     EXIT.
+001640
+001650******************************************************************
+001660*    2100-READ-EMPLOYEE-MASTER - READ THE NEXT EMPLOYEE-MASTER    *
+001670*    RECORD.  AT END, FORCE THE COMPARE KEY HIGH SO THE           *
+001680*    REMAINING HR-FEED RECORDS ARE TREATED AS NEW HIRES.          *
+001690******************************************************************
+001700 2100-READ-EMPLOYEE-MASTER.
+001710     READ EMPLOYEE-MASTER
+001720         AT END
+001730             MOVE 'Y' TO HR20-EMPMSTR-EOF-SWITCH
+001740         NOT AT END
+001750             CONTINUE
+001760     END-READ.
+001770 2100-READ-EMPLOYEE-MASTER-EXIT.
+001780     EXIT.
+001790
+001800******************************************************************
+001810*    2200-READ-HR-FEED - READ THE NEXT HR-FEED RECORD.  AT END,   *
+001820*    FORCE THE COMPARE KEY HIGH SO THE REMAINING EMPLOYEE-MASTER  *
+001830*    RECORDS ARE TREATED AS TERMINATED EMPLOYEES STILL ON FILE.   *
+001840******************************************************************
+001850 2200-READ-HR-FEED.
+001860     READ HR-FEED
+001870         AT END
+001880             MOVE 'Y' TO HR20-HRFEED-EOF-SWITCH
+001890         NOT AT END
+001900             CONTINUE
+001910     END-READ.
+001920 2200-READ-HR-FEED-EXIT.
+001930     EXIT.
+001940
+001950******************************************************************
+001960*    2500-SET-COMPARE-KEYS - A FILE AT END IS TREATED AS HAVING  *
+001970*    A KEY OF ALL '9'S SO THE OTHER FILE'S REMAINING RECORDS      *
+001980*    DRIVE THE REMAINDER OF THE MATCH.                            *
+001990******************************************************************
+002000 2500-SET-COMPARE-KEYS.
+002010     IF HR20-EMPMSTR-EOF
+002020         MOVE ALL '9' TO HR20-EMPMSTR-KEY
+002030     ELSE
+002040         MOVE EMP-EMPLOYEE-ID TO HR20-EMPMSTR-KEY
+002050     END-IF.
+002060     IF HR20-HRFEED-EOF
+002070         MOVE ALL '9' TO HR20-HRFEED-KEY
+002080     ELSE
+002090         MOVE HR-EMPLOYEE-ID TO HR20-HRFEED-KEY
+002100     END-IF.
+002110 2500-SET-COMPARE-KEYS-EXIT.
+002120     EXIT.
+002130
+002140******************************************************************
+002150*    3000-TERMINATED-STILL-ON-FILE - THE EMPLOYEE-MASTER KEY IS  *
+002160*    LOWER, SO EMPLOYEE-MASTER HAS A RECORD HR-FEED DOES NOT -    *
+002170*    A TERMINATED EMPLOYEE THAT HASN'T BEEN REMOVED YET.          *
+002180******************************************************************
+002190 3000-TERMINATED-STILL-ON-FILE.
+002200     ADD 1 TO HR20-TERMINATED-COUNT.
+002210     MOVE SPACES TO RECONRPT-RECORD.
+002220     STRING 'TERMINATED - STILL ON FILE: '  DELIMITED BY SIZE
+002230            EMP-EMPLOYEE-ID                 DELIMITED BY SIZE
+002240            '  '                             DELIMITED BY SIZE
+002250            EMP-NAM                          DELIMITED BY SIZE
+002260         INTO RECONRPT-RECORD
+002270     END-STRING.
+002280     WRITE RECONRPT-RECORD.
+002290     PERFORM 2100-READ-EMPLOYEE-MASTER
+002300         THRU 2100-READ-EMPLOYEE-MASTER-EXIT.
+002310 3000-TERMINATED-STILL-ON-FILE-EXIT.
+002320     EXIT.
+002330
+002340******************************************************************
+002350*    3100-NEW-HIRE-NOT-ON-FILE - THE HR-FEED KEY IS LOWER, SO    *
+002360*    HR-FEED HAS A RECORD EMPLOYEE-MASTER DOES NOT - A NEW HIRE   *
+002370*    NOT YET LOADED.                                              *
+002380******************************************************************
+002390 3100-NEW-HIRE-NOT-ON-FILE.
+002400     ADD 1 TO HR20-NEW-HIRE-COUNT.
+002410     MOVE SPACES TO RECONRPT-RECORD.
+002420     STRING 'NEW HIRE - NOT YET ON FILE: '  DELIMITED BY SIZE
+002430            HR-EMPLOYEE-ID                  DELIMITED BY SIZE
+002440            '  '                             DELIMITED BY SIZE
+002450            HR-NAM                           DELIMITED BY SIZE
+002460         INTO RECONRPT-RECORD
+002470     END-STRING.
+002480     WRITE RECONRPT-RECORD.
+002490     PERFORM 2200-READ-HR-FEED
+002500         THRU 2200-READ-HR-FEED-EXIT.
+002510 3100-NEW-HIRE-NOT-ON-FILE-EXIT.
+002520     EXIT.
+002530
+002540******************************************************************
+002550*    3200-COMPARE-NAM-AND-GENDER - THE KEYS ARE EQUAL.  COMPARE   *
+002560*    NAM AND GENDER BETWEEN THE TWO FILES AND REPORT A MISMATCH   *
+002570*    IF EITHER DIFFERS.                                           *
+002580******************************************************************
+002590 3200-COMPARE-NAM-AND-GENDER.
+002600     IF EMP-NAM NOT = HR-NAM OR EMP-GENDER NOT = HR-GENDER
+002610         ADD 1 TO HR20-MISMATCH-COUNT
+002620******************************************************************
+002630*    THE MASTER AND FEED SIDES ARE WRITTEN AS SEPARATE LINES SO   *
+002640*    NEITHER CAN OVERFLOW THE 80-BYTE RECONRPT-RECORD; ON         *
+002650*    OVERFLOW IS STILL TRAPPED IN CASE A FUTURE NAME FIELD GROWS. *
+002660******************************************************************
+002670         MOVE SPACES TO RECONRPT-RECORD
+002680         STRING 'MISMATCH: '               DELIMITED BY SIZE
+002690                EMP-EMPLOYEE-ID             DELIMITED BY SIZE
+002700                '  MASTER='                 DELIMITED BY SIZE
+002710                EMP-NAM                      DELIMITED BY SIZE
+002720                '/'                          DELIMITED BY SIZE
+002730                EMP-GENDER                   DELIMITED BY SIZE
+002740             INTO RECONRPT-RECORD
+002750             ON OVERFLOW
+002760                 DISPLAY 'EMPRECON: RECONRPT LINE TRUNCATED FOR '
+002770                     EMP-EMPLOYEE-ID
+002780         END-STRING
+002790         WRITE RECONRPT-RECORD
+002800         MOVE SPACES TO RECONRPT-RECORD
+002810         STRING '            FEED='          DELIMITED BY SIZE
+002820                HR-NAM                       DELIMITED BY SIZE
+002830                '/'                          DELIMITED BY SIZE
+002840                HR-GENDER                    DELIMITED BY SIZE
+002850             INTO RECONRPT-RECORD
+002860             ON OVERFLOW
+002870                 DISPLAY 'EMPRECON: RECONRPT LINE TRUNCATED FOR '
+002880                     EMP-EMPLOYEE-ID
+002890         END-STRING
+002900         WRITE RECONRPT-RECORD
+002910     END-IF.
+002920     PERFORM 2100-READ-EMPLOYEE-MASTER
+002930         THRU 2100-READ-EMPLOYEE-MASTER-EXIT.
+002940     PERFORM 2200-READ-HR-FEED
+002950         THRU 2200-READ-HR-FEED-EXIT.
+002960 3200-COMPARE-NAM-AND-GENDER-EXIT.
+002970     EXIT.
+002980
+002990******************************************************************
+003000*    9000-TERMINATE - CLOSE FILES, PRINT TOTALS AND END THE RUN.  *
+003010******************************************************************
+003020 9000-TERMINATE.
+003030     MOVE SPACES TO RECONRPT-RECORD.
+003040     STRING 'TOTALS - NEW HIRES: '       DELIMITED BY SIZE
+003050            HR20-NEW-HIRE-COUNT           DELIMITED BY SIZE
+003060            '  TERMINATED: '              DELIMITED BY SIZE
+003070            HR20-TERMINATED-COUNT          DELIMITED BY SIZE
+003080            '  MISMATCHES: '              DELIMITED BY SIZE
+003090            HR20-MISMATCH-COUNT            DELIMITED BY SIZE
+003100         INTO RECONRPT-RECORD
+003110     END-STRING.
+003120     WRITE RECONRPT-RECORD.
+003130     DISPLAY RECONRPT-RECORD.
+003140     CLOSE EMPLOYEE-MASTER.
+003150     CLOSE HR-FEED.
+003160     CLOSE RECON-REPORT.
+003170 9000-TERMINATE-EXIT.
+003180     EXIT.
