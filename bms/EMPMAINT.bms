@@ -0,0 +1,65 @@
+***********************************************************************
+*                                                                      *
+*    MAPSET      :  EMPMAINT                                           *
+*    MAP         :  EMPM1                                              *
+*    DESCRIPTION :  ONLINE MAINTENANCE SCREEN FOR CORRECTING           *
+*                   NAM AND GENDER ON EMPLOYEE-MASTER.  KEYED          *
+*                   BY EMPLOYEE ID.                                    *
+*    AUTHOR      :  D. LEHMANN - DATA CENTER APPLICATIONS              *
+*                                                                      *
+*    MODIFICATION HISTORY                                              *
+*    ----------------------------------------------------------        *
+*    DATE       INIT  DESCRIPTION                                      *
+*    ---------- ----  --------------------------------------           *
+*    2026-08-09 DWL   ORIGINAL MAPSET.                                 *
+*    2026-08-09 DWL   RENAMED THE MESSAGE FIELD FROM MSGL TO MSG       *
+*                     SO THE GENERATED SYMBOLIC MAP FIELDS COME        *
+*                     OUT AS MSGL/MSGF/MSGA/MSGI/MSGO, MATCHING        *
+*                     WHAT EMPMAINT.CBL AND COPYBOOKS/EMPMAINT.CPY     *
+*                     ALREADY REFERENCE.                               *
+*    2026-08-09 DWL   REWROTE THE FILE IN REAL ASSEMBLER/BMS           *
+*                     COLUMN FORMAT - FIELD NAMES START IN             *
+*                     COLUMN 1 AND CONTINUATION X IS IN COLUMN         *
+*                     72 - SO THE MAPSET ACTUALLY ASSEMBLES AND        *
+*                     THE SYMBOLIC MAP CAN BE REGENERATED.             *
+*                                                                      *
+***********************************************************************
+EMPMAINT DFHMSD TYPE=&SYSPARM,                                         X
+                MODE=INOUT,                                            X
+                LANG=COBOL,                                            X
+                LVL=1,                                                 X
+                CTRL=(FREEKB,FRSET),                                   X
+                STORAGE=AUTO,                                          X
+                TIOAPFX=YES
+*
+EMPM1    DFHMDI SIZE=(24,80),                                          X
+                LINE=1,                                                X
+                COLUMN=1
+*
+TITLE1   DFHMDF POS=(01,01),LENGTH=40,ATTRB=(PROT,BRT),                X
+                INITIAL='EMPLOYEE MASTER MAINTENANCE - EMPM1'
+*
+EMPIDL   DFHMDF POS=(03,01),LENGTH=11,ATTRB=(PROT,NORM),               X
+                INITIAL='EMPLOYEE ID'
+EMPID    DFHMDF POS=(03,13),LENGTH=6,ATTRB=(UNPROT,NUM,IC),            X
+                PICIN='9(06)'
+*
+NAMEL    DFHMDF POS=(05,01),LENGTH=11,ATTRB=(PROT,NORM),               X
+                INITIAL='FIRST NAME'
+FNAME    DFHMDF POS=(05,13),LENGTH=15,ATTRB=(UNPROT,NORM)
+LNAMEL   DFHMDF POS=(06,01),LENGTH=11,ATTRB=(PROT,NORM),               X
+                INITIAL='LAST NAME'
+LNAME    DFHMDF POS=(06,13),LENGTH=15,ATTRB=(UNPROT,NORM)
+*
+GENDL    DFHMDF POS=(08,01),LENGTH=24,ATTRB=(PROT,NORM),               X
+                INITIAL='GENDER (1-4, SEE BELOW)'
+GEND     DFHMDF POS=(08,26),LENGTH=1,ATTRB=(UNPROT,NUM)
+GENDHLPL DFHMDF POS=(09,01),LENGTH=48,ATTRB=(PROT,DRK),                X
+                INITIAL='1=MALE 2=FEMALE 3=NON-BINARY 4=UNDISCLOSED'
+*
+MSG      DFHMDF POS=(22,01),LENGTH=79,ATTRB=(PROT,BRT)
+*
+PFKEYL   DFHMDF POS=(24,01),LENGTH=79,ATTRB=(PROT,NORM),               X
+                INITIAL='PF3=END  ENTER=LOOKUP/UPDATE'
+*
+         DFHMSD TYPE=FINAL
